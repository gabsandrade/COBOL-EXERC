@@ -0,0 +1,20 @@
+001000******************************************************************
+001010* COPYBOOK:     FEETAB
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC FEE SCHEDULE
+001050*               FILE. EACH RECORD IS ONE WITHDRAWAL-AMOUNT BAND -
+001060*               THE FEE CHARGED IS THE FIRST BAND WHOSE UPPER
+001070*               LIMIT IS GREATER THAN OR EQUAL TO THE SAQUE
+001080*               AMOUNT, SO THE LAST RECORD SHOULD CARRY A
+001090*               CATCH-ALL UPPER LIMIT (E.G. 999999999999.99).
+001100*----------------------------------------------------------------
+001110* MODIFICATION HISTORY
+001120*   DATE        INIT  DESCRIPTION
+001130*   09/08/2026  GA    INITIAL VERSION - FEE SCHEDULE FILE.
+001140*   09/08/2026  GA    WIDENED FEE-REC-UPPER-LIMIT TO PIC 9(12)V99
+001150*                     TO MATCH THE WIDENED SAQUE RANGE.
+001160******************************************************************
+001170 01  FEE-SCHED-RECORD.
+001180     05  FEE-REC-UPPER-LIMIT     PIC 9(12)V99.
+001190     05  FEE-REC-AMOUNT          PIC 9(3)V99.
