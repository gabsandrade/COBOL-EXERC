@@ -0,0 +1,26 @@
+001000******************************************************************
+001010* COPYBOOK:     AUDREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC TRANSACTION
+001050*               AUDIT LOG. ONE RECORD IS APPENDED FOR EVERY
+001060*               ATTEMPT, SUCCESSFUL OR NOT.
+001070*----------------------------------------------------------------
+001080* MODIFICATION HISTORY
+001090*   DATE        INIT  DESCRIPTION
+001100*   09/08/2026  GA    INITIAL VERSION - WITHDRAWAL AUDIT LOG.
+001110*   09/08/2026  GA    WIDENED AUD-REQUESTED-AMT AND
+001120*                     AUD-TOTAL-CHARGED TO PIC 9(12)V99 TO MATCH
+001130*                     THE WIDENED SAQUE RANGE.
+001140*   09/08/2026  GA    ADDED AUD-TRAN-TYPE SO THE LOG DISTINGUISHES
+001150*                     WITHDRAWAL FROM DEPOSIT ATTEMPTS.
+001160******************************************************************
+001170 01  AUDIT-RECORD.
+001180     05  AUD-ACCT-NUMBER         PIC 9(10).
+001190     05  AUD-TRAN-TYPE           PIC X(01).
+001200     05  AUD-TIMESTAMP.
+001210         10  AUD-TS-DATE         PIC 9(08).
+001220         10  AUD-TS-TIME         PIC 9(06).
+001230     05  AUD-REQUESTED-AMT       PIC 9(12)V99.
+001240     05  AUD-TOTAL-CHARGED       PIC 9(12)V99.
+001250     05  AUD-OUTCOME-MSG         PIC X(30).
