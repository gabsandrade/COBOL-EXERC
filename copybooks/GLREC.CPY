@@ -0,0 +1,20 @@
+001000******************************************************************
+001010* COPYBOOK:     GLREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC GENERAL LEDGER
+001050*               EXTRACT FILE. ONE RECORD IS WRITTEN FOR EVERY
+001060*               TRANSACTION SUCCESSFULLY POSTED TO THE ACCOUNT
+001070*               MASTER FILE DURING THE BATCH RUN, FOR PICKUP BY
+001080*               THE GENERAL LEDGER INTERFACE.
+001090*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110*   DATE        INIT  DESCRIPTION
+001120*   09/08/2026  GA    INITIAL VERSION - GENERAL LEDGER EXTRACT.
+001130******************************************************************
+001140 01  GL-EXTRACT-RECORD.
+001150     05  GL-ACCT-NUMBER          PIC 9(10).
+001160     05  GL-AMOUNT               PIC 9(12)V99.
+001170     05  GL-FEE                  PIC 9(3)V99.
+001180     05  GL-ACCOUNT-CODE         PIC X(06).
+001190     05  GL-POSTING-DATE         PIC 9(08).
