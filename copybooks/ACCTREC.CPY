@@ -0,0 +1,31 @@
+001000******************************************************************
+001010* COPYBOOK:     ACCTREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC PERSISTENT
+001050*               ACCOUNT MASTER FILE, KEYED BY ACCOUNT NUMBER, SO
+001060*               BALANCES SURVIVE ACROSS BATCH RUNS. ALSO CARRIES
+001070*               THE PER-ACCOUNT DAILY WITHDRAWAL LIMIT AND THE
+001080*               RUNNING DAILY-WITHDRAWN ACCUMULATOR.
+001090*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110*   DATE        INIT  DESCRIPTION
+001120*   09/08/2026  GA    INITIAL VERSION - ACCOUNT MASTER FILE.
+001130*   09/08/2026  GA    ADDED ACCT-DAILY-LIMIT, ACCT-DAILY-WITHDRAWN
+001140*                     AND ACCT-DAILY-DATE FOR THE DAILY WITHDRAWAL
+001150*                     LIMIT VALIDATION.
+001160*   09/08/2026  GA    WIDENED ACCT-BALANCE, ACCT-DAILY-LIMIT AND
+001170*                     ACCT-DAILY-WITHDRAWN TO PIC 9(12)V99 FOR
+001180*                     HIGH-VALUE CORPORATE AND BUSINESS ACCOUNTS,
+001190*                     AND ADDED ACCT-CURRENCY-CODE ALONGSIDE
+001200*                     ACCT-BALANCE SO THE SAME WITHDRAWAL LOGIC
+001210*                     CAN BE REUSED ACROSS CURRENCIES.
+001220******************************************************************
+001230 01  ACCT-MASTER-RECORD.
+001240     05  ACCT-NUMBER             PIC 9(10).
+001250     05  ACCT-HOLDER-NAME        PIC X(30).
+001260     05  ACCT-BALANCE            PIC 9(12)V99.
+001270     05  ACCT-CURRENCY-CODE      PIC X(03).
+001280     05  ACCT-DAILY-LIMIT        PIC 9(12)V99.
+001290     05  ACCT-DAILY-WITHDRAWN    PIC 9(12)V99.
+001300     05  ACCT-DAILY-DATE         PIC 9(08).
