@@ -0,0 +1,17 @@
+001000******************************************************************
+001010* COPYBOOK:     CKPTREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC BATCH
+001050*               CHECKPOINT LOG. ONE RECORD IS APPENDED EVERY
+001060*               WS-CKPT-INTERVAL TRANSACTIONS SO A RESTARTED RUN
+001070*               CAN SKIP EVERYTHING ALREADY COMMITTED AGAINST
+001080*               THE ACCOUNT MASTER FILE.
+001090*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001110*   DATE        INIT  DESCRIPTION
+001120*   09/08/2026  GA    INITIAL VERSION - BATCH CHECKPOINT LOG.
+001130******************************************************************
+001140 01  CKPT-RECORD.
+001150     05  CKPT-LAST-KEY           PIC 9(09).
+001160     05  CKPT-RUN-DATE           PIC 9(08).
