@@ -0,0 +1,28 @@
+001000******************************************************************
+001010* COPYBOOK:     TRANREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC BATCH
+001050*               TRANSACTION INPUT FILE (ONE ACCOUNT TRANSACTION
+001060*               PER RECORD - EITHER A WITHDRAWAL OR A DEPOSIT).
+001070*----------------------------------------------------------------
+001080* MODIFICATION HISTORY
+001090*   DATE        INIT  DESCRIPTION
+001100*   09/08/2026  GA    INITIAL VERSION - BATCH TRANSACTION FILE.
+001110*   09/08/2026  GA    REPLACED TRAN-SALDO WITH TRAN-ACCT-NUMBER -
+001120*                     BALANCE NOW COMES FROM THE ACCOUNT MASTER
+001130*                     FILE INSTEAD OF BEING SUPPLIED PER RECORD.
+001140*   09/08/2026  GA    WIDENED TRAN-SAQUE TO PIC 9(12)V99 FOR
+001150*                     HIGH-VALUE CORPORATE AND BUSINESS ACCOUNTS.
+001160*   09/08/2026  GA    ADDED TRAN-TYPE SO A RECORD CAN REQUEST
+001170*                     EITHER A WITHDRAWAL (S) OR A DEPOSIT (D).
+001180*                     RENAMED TRAN-SAQUE TO TRAN-AMOUNT SINCE IT
+001190*                     NOW CARRIES THE AMOUNT FOR EITHER KIND OF
+001200*                     TRANSACTION.
+001210******************************************************************
+001220 01  TRAN-RECORD.
+001230     05  TRAN-TYPE               PIC X(01).
+001240         88  TRAN-TYPE-SAQUE                VALUE "S".
+001250         88  TRAN-TYPE-DEPOSITO             VALUE "D".
+001260     05  TRAN-ACCT-NUMBER        PIC 9(10).
+001270     05  TRAN-AMOUNT             PIC 9(12)V99.
