@@ -0,0 +1,37 @@
+001000******************************************************************
+001010* COPYBOOK:     OUTREC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* DATE-WRITTEN: 09/08/2026
+001040* PURPOSE:      RECORD LAYOUT FOR THE VLD-SAQ-BANC BATCH
+001050*               TRANSACTION RESULT FILE. SHARED WITH THE
+001060*               END-OF-DAY RECONCILIATION REPORT PROGRAM
+001070*               (VLD-SAQ-REL).
+001080*----------------------------------------------------------------
+001090* MODIFICATION HISTORY
+001100*   DATE        INIT  DESCRIPTION
+001110*   09/08/2026  GA    INITIAL VERSION - BATCH TRANSACTION FILE.
+001120*   09/08/2026  GA    ADDED OUT-ACCT-NUMBER - RESULTS NOW TIE
+001130*                     BACK TO THE ACCOUNT MASTER FILE.
+001140*   09/08/2026  GA    WIDENED OUT-SALDO, OUT-SAQUE, OUT-TOTAL AND
+001150*                     OUT-SALDO-FINAL TO PIC 9(12)V99, AND ADDED
+001160*                     OUT-CURRENCY-CODE ALONGSIDE OUT-SALDO FOR
+001170*                     MULTI-CURRENCY ACCOUNTS.
+001180*   09/08/2026  GA    ADDED OUT-TRAN-TYPE SO THE RESULT FILE
+001190*                     RECORDS WHETHER EACH LINE WAS A WITHDRAWAL
+001200*                     OR A DEPOSIT. OUT-SAQUE CARRIES THE
+001210*                     TRANSACTION AMOUNT FOR EITHER KIND.
+001215*   09/08/2026  GA    RENAMED OUT-SAQUE TO OUT-AMOUNT TO MATCH
+001216*                     TRANREC'S TRAN-AMOUNT, SINCE THIS FIELD
+001217*                     CARRIES EITHER A WITHDRAWAL OR A DEPOSIT
+001218*                     AMOUNT.
+001220******************************************************************
+001230 01  OUT-RECORD.
+001240     05  OUT-TRAN-TYPE           PIC X(01).
+001250     05  OUT-ACCT-NUMBER         PIC 9(10).
+001260     05  OUT-SALDO               PIC 9(12)V99.
+001270     05  OUT-CURRENCY-CODE       PIC X(03).
+001280     05  OUT-AMOUNT              PIC 9(12)V99.
+001290     05  OUT-TAXA                PIC 9(3)V99.
+001300     05  OUT-TOTAL               PIC 9(12)V99.
+001310     05  OUT-SALDO-FINAL         PIC 9(12)V99.
+001320     05  OUT-STATUS-MSG          PIC X(30).
