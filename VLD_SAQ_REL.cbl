@@ -0,0 +1,279 @@
+001000******************************************************************
+001010* PROGRAM-ID:   VLD-SAQ-REL
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* INSTALLATION: RETAIL BANKING SYSTEMS
+001040* DATE-WRITTEN: 09/08/2026
+001050* DATE-COMPILED:
+001060* PURPOSE:      END-OF-DAY RECONCILIATION REPORT FOR THE
+001070*               VLD-SAQ-BANC WITHDRAWAL BATCH RUN. READS THE
+001080*               OUTFILE RESULT FILE AND SUMMARIZES OPENING AND
+001090*               CLOSING BALANCES PER ACCOUNT, TOTAL SAQUE
+001100*               AMOUNT, TOTAL TAXA COLLECTED, AND THE COUNT OF
+001110*               "SALDO INSUFICIENTE" REJECTIONS.
+001120* TECTONICS:    COBC
+001130*----------------------------------------------------------------
+001140* MODIFICATION HISTORY
+001150*   DATE        INIT  DESCRIPTION
+001160*   09/08/2026  GA    INITIAL VERSION - END-OF-DAY RECONCILIATION
+001170*                     REPORT.
+001180*   09/08/2026  GA    WIDENED THE BALANCE AND GRAND-TOTAL FIELDS
+001190*                     AND THEIR EDITED REPORT PICTURES TO MATCH
+001200*                     THE WIDENED OUTREC MONEY FIELDS.
+001210*   09/08/2026  GA    ADDED A TOTAL DEPOSITO LINE. DEPOSITS ARE
+001220*                     NOW ACCUMULATED SEPARATELY FROM WITHDRAWALS
+001230*                     BASED ON OUT-TRAN-TYPE AND ARE NO LONGER
+001240*                     MIXED INTO THE TOTAL SAQUE FIGURE.
+001250*   09/08/2026  GA    REPLACED THE PHYSICAL-ADJACENCY CONTROL
+001260*                     BREAK WITH AN ACCOUNT-INDEXED TABLE. OUTFILE
+001270*                     IS NOT GUARANTEED TO BE SORTED BY ACCOUNT,
+001280*                     SO EACH RECORD NOW FINDS OR ADDS ITS OWN
+001290*                     TABLE ENTRY AND ONE SUMMARY LINE PER ACCOUNT
+001300*                     IS EMITTED AFTER THE FULL FILE IS READ.
+001310*   09/08/2026  GA    NARROWED THE SPACING IN WS-ACCOUNT-LINE SO
+001320*                     THE WIDENED WS-AL-OPENING/WS-AL-CLOSING
+001330*                     FIELDS FIT WITHIN REP-LINE'S 80 COLUMNS;
+001340*                     WIDENED WS-TL-REJECT TO MATCH
+001350*                     WS-GRAND-REJECT-COUNT; WS-GRAND-REJECT-
+001360*                     COUNT NOW TALLIES EVERY NON-SUCCESS
+001370*                     OUT-STATUS-MSG INSTEAD OF ONLY "SALDO
+001380*                     INSUFICIENTE."; RENAMED OUT-SAQUE TO
+001390*                     OUT-AMOUNT TO MATCH THE INPUT-SIDE FIELD.
+001400******************************************************************
+001410 IDENTIFICATION DIVISION.
+001420 PROGRAM-ID. VLD-SAQ-REL.
+001430 AUTHOR. GABRIELLY ANDRADE.
+001440 INSTALLATION. RETAIL BANKING SYSTEMS.
+001450 DATE-WRITTEN. 09/08/2026.
+001460 DATE-COMPILED. 09/08/2026.
+001470******************************************************************
+001480 ENVIRONMENT DIVISION.
+001490 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001510     SELECT OUTFILE ASSIGN TO OUTFILE
+001520         ORGANIZATION IS LINE SEQUENTIAL.
+001530      
+001540     SELECT REPFILE ASSIGN TO REPFILE
+001550         ORGANIZATION IS LINE SEQUENTIAL.
+001560******************************************************************
+001570 DATA DIVISION.
+001580 FILE SECTION.
+001590 FD  OUTFILE
+001600     LABEL RECORDS ARE STANDARD.
+001610     COPY OUTREC.
+001620      
+001630 FD  REPFILE
+001640     LABEL RECORDS ARE STANDARD.
+001650 01  REP-LINE                PIC X(80).
+001660      
+001670 WORKING-STORAGE SECTION.
+001680 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001690     88  WS-EOF-YES                    VALUE "Y".
+001700     88  WS-EOF-NO                     VALUE "N".
+001710      
+001720 77  WS-ACCT-FOUND-SWITCH    PIC X(01) VALUE "N".
+001730     88  WS-ACCT-ENTRY-FOUND            VALUE "Y".
+001740     88  WS-ACCT-ENTRY-NOT-FOUND        VALUE "N".
+001750      
+001760 77  WS-ACCT-TABLE-COUNT     PIC 9(05) COMP VALUE ZERO.
+001770      
+001780 01  WS-ACCT-TABLE.
+001790     05  WS-ACCT-ENTRY       OCCURS 500 TIMES
+001800                             INDEXED BY WS-ACCT-IDX.
+001810         10  WS-TAB-ACCT-NUMBER      PIC 9(10).
+001820         10  WS-TAB-OPENING-BAL      PIC 9(12)V99.
+001830         10  WS-TAB-CLOSING-BAL      PIC 9(12)V99.
+001840
+001850 77  WS-GRAND-TOTAL-SAQUE    PIC 9(13)V99 VALUE ZERO.
+001860 77  WS-GRAND-TOTAL-TAXA     PIC 9(13)V99 VALUE ZERO.
+001870 77  WS-GRAND-TOTAL-DEPOSITO PIC 9(13)V99 VALUE ZERO.
+001880 77  WS-GRAND-REJECT-COUNT   PIC 9(7)    VALUE ZERO.
+001890      
+001900 01  WS-TITLE-LINE.
+001910     05  FILLER              PIC X(48) VALUE
+001920         "RELATORIO DE RECONCILIACAO DIARIA - VLD-SAQ-BANC".
+001930      
+001940 01  WS-RULE-LINE.
+001950     05  FILLER              PIC X(60) VALUE ALL "-".
+001960      
+001970 01  WS-ACCOUNT-LINE.
+001980     05  FILLER              PIC X(07) VALUE "CONTA ".
+001990     05  WS-AL-ACCT          PIC Z(9)9.
+002000     05  FILLER              PIC X(02) VALUE SPACES.
+002010     05  FILLER              PIC X(16) VALUE "SALDO INICIAL: ".
+002020     05  WS-AL-OPENING       PIC Z(9)ZZ9.99.
+002030     05  FILLER              PIC X(02) VALUE SPACES.
+002040     05  FILLER              PIC X(13) VALUE "SALDO FINAL: ".
+002050     05  WS-AL-CLOSING       PIC Z(9)ZZ9.99.
+002060      
+002070 01  WS-TOTAL-SAQUE-LINE.
+002080     05  FILLER              PIC X(24) VALUE
+002090         "TOTAL SAQUE DO DIA:    ".
+002100     05  WS-TL-SAQUE         PIC Z(10)ZZ9.99.
+002110      
+002120 01  WS-TOTAL-TAXA-LINE.
+002130     05  FILLER              PIC X(24) VALUE
+002140         "TOTAL TAXA ARRECADADA: ".
+002150     05  WS-TL-TAXA          PIC Z(10)ZZ9.99.
+002160
+002170 01  WS-TOTAL-DEPOSITO-LINE.
+002180     05  FILLER              PIC X(24) VALUE
+002190         "TOTAL DEPOSITO DO DIA: ".
+002200     05  WS-TL-DEPOSITO      PIC Z(10)ZZ9.99.
+002210
+002220 01  WS-TOTAL-REJECT-LINE.
+002230     05  FILLER              PIC X(24) VALUE
+002240         "SAQUES REJEITADOS:     ".
+002250     05  WS-TL-REJECT        PIC Z,ZZZ,ZZ9.
+002260******************************************************************
+002270 PROCEDURE DIVISION.
+002280******************************************************************
+002290*    0000-MAINLINE
+002300******************************************************************
+002310 0000-MAINLINE.
+002320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002330     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+002340         UNTIL WS-EOF-YES.
+002350     PERFORM 3000-WRITE-ACCOUNT-SUMMARY THRU 3000-EXIT.
+002360     PERFORM 4000-WRITE-GRAND-TOTALS THRU 4000-EXIT.
+002370     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002380     STOP RUN.
+002390******************************************************************
+002400*    1000-INITIALIZE - OPEN FILES, PRINT TITLE, PRIME THE READ
+002410******************************************************************
+002420 1000-INITIALIZE.
+002430     OPEN INPUT OUTFILE.
+002440     OPEN OUTPUT REPFILE.
+002450     MOVE WS-TITLE-LINE TO REP-LINE.
+002460     WRITE REP-LINE.
+002470     MOVE WS-RULE-LINE TO REP-LINE.
+002480     WRITE REP-LINE.
+002490     PERFORM 2100-READ-OUTFILE THRU 2100-EXIT.
+002500 1000-EXIT.
+002510     EXIT.
+002520******************************************************************
+002530*    2000-PROCESS-RECORDS - MAIN READ LOOP
+002540******************************************************************
+002550 2000-PROCESS-RECORDS.
+002560     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT.
+002570     PERFORM 2100-READ-OUTFILE THRU 2100-EXIT.
+002580 2000-EXIT.
+002590     EXIT.
+002600******************************************************************
+002610*    2100-READ-OUTFILE
+002620******************************************************************
+002630 2100-READ-OUTFILE.
+002640     READ OUTFILE
+002650         AT END
+002660             SET WS-EOF-YES TO TRUE
+002670     END-READ.
+002680 2100-EXIT.
+002690     EXIT.
+002700******************************************************************
+002710*    2200-PROCESS-ONE-RECORD - FIND OR ADD THE ACCOUNT'S TABLE
+002720*                             ENTRY AND ACCUMULATE GRAND TOTALS
+002730******************************************************************
+002740 2200-PROCESS-ONE-RECORD.
+002750     SET WS-ACCT-ENTRY-NOT-FOUND TO TRUE.
+002760     PERFORM 2250-FIND-ACCOUNT-ENTRY THRU 2250-EXIT
+002770         VARYING WS-ACCT-IDX FROM 1 BY 1
+002780         UNTIL WS-ACCT-IDX > WS-ACCT-TABLE-COUNT
+002790         OR WS-ACCT-ENTRY-FOUND.
+002800      
+002810     IF WS-ACCT-ENTRY-FOUND
+002820         MOVE OUT-SALDO-FINAL TO WS-TAB-CLOSING-BAL(WS-ACCT-IDX)
+002830     ELSE
+002840         PERFORM 2270-ADD-ACCOUNT-ENTRY THRU 2270-EXIT
+002850     END-IF
+002860      
+002870     EVALUATE TRUE
+002880         WHEN OUT-STATUS-MSG = "Saque realizado com sucesso!"
+002890             ADD OUT-AMOUNT TO WS-GRAND-TOTAL-SAQUE
+002900             ADD OUT-TAXA TO WS-GRAND-TOTAL-TAXA
+002910         WHEN OUT-STATUS-MSG = "Deposito realizado com sucesso"
+002920             ADD OUT-AMOUNT TO WS-GRAND-TOTAL-DEPOSITO
+002930         WHEN OTHER
+002940             ADD 1 TO WS-GRAND-REJECT-COUNT
+002950     END-EVALUATE.
+002960 2200-EXIT.
+002970     EXIT.
+002980******************************************************************
+002990*    2250-FIND-ACCOUNT-ENTRY - TEST ONE ACCOUNT TABLE ENTRY
+003000******************************************************************
+003010 2250-FIND-ACCOUNT-ENTRY.
+003020     IF OUT-ACCT-NUMBER = WS-TAB-ACCT-NUMBER(WS-ACCT-IDX)
+003030         SET WS-ACCT-ENTRY-FOUND TO TRUE
+003040     END-IF.
+003050 2250-EXIT.
+003060     EXIT.
+003070******************************************************************
+003080*    2270-ADD-ACCOUNT-ENTRY - APPEND A NEW ACCOUNT TABLE ENTRY
+003090*                           WITH THE OPENING BALANCE FROM THE
+003100*                           FIRST RECORD SEEN FOR THIS ACCOUNT
+003110******************************************************************
+003120 2270-ADD-ACCOUNT-ENTRY.
+003130     IF WS-ACCT-TABLE-COUNT < 500
+003140         ADD 1 TO WS-ACCT-TABLE-COUNT
+003150         SET WS-ACCT-IDX TO WS-ACCT-TABLE-COUNT
+003160         MOVE OUT-ACCT-NUMBER TO WS-TAB-ACCT-NUMBER(WS-ACCT-IDX)
+003170         MOVE OUT-SALDO TO WS-TAB-OPENING-BAL(WS-ACCT-IDX)
+003180         MOVE OUT-SALDO-FINAL TO WS-TAB-CLOSING-BAL(WS-ACCT-IDX)
+003190     ELSE
+003200         DISPLAY "AVISO: TABELA DE CONTAS CHEIA - CONTA IGNORADA"
+003210     END-IF.
+003220 2270-EXIT.
+003230     EXIT.
+003240******************************************************************
+003250*    3000-WRITE-ACCOUNT-SUMMARY - EMIT ONE DETAIL LINE PER
+003260*                                ACCOUNT IN THE TABLE
+003270******************************************************************
+003280 3000-WRITE-ACCOUNT-SUMMARY.
+003290     PERFORM 3100-WRITE-ONE-ACCOUNT-LINE THRU 3100-EXIT
+003300         VARYING WS-ACCT-IDX FROM 1 BY 1
+003310         UNTIL WS-ACCT-IDX > WS-ACCT-TABLE-COUNT.
+003320 3000-EXIT.
+003330     EXIT.
+003340******************************************************************
+003350*    3100-WRITE-ONE-ACCOUNT-LINE - EMIT ONE ACCOUNT DETAIL LINE
+003360******************************************************************
+003370 3100-WRITE-ONE-ACCOUNT-LINE.
+003380     MOVE WS-TAB-ACCT-NUMBER(WS-ACCT-IDX) TO WS-AL-ACCT.
+003390     MOVE WS-TAB-OPENING-BAL(WS-ACCT-IDX) TO WS-AL-OPENING.
+003400     MOVE WS-TAB-CLOSING-BAL(WS-ACCT-IDX) TO WS-AL-CLOSING.
+003410     MOVE WS-ACCOUNT-LINE TO REP-LINE.
+003420     WRITE REP-LINE.
+003430 3100-EXIT.
+003440     EXIT.
+003450******************************************************************
+003460*    4000-WRITE-GRAND-TOTALS - EMIT THE END-OF-DAY TOTALS
+003470******************************************************************
+003480 4000-WRITE-GRAND-TOTALS.
+003490     MOVE WS-RULE-LINE TO REP-LINE.
+003500     WRITE REP-LINE.
+003510      
+003520     MOVE WS-GRAND-TOTAL-SAQUE TO WS-TL-SAQUE.
+003530     MOVE WS-TOTAL-SAQUE-LINE TO REP-LINE.
+003540     WRITE REP-LINE.
+003550      
+003560     MOVE WS-GRAND-TOTAL-TAXA TO WS-TL-TAXA.
+003570     MOVE WS-TOTAL-TAXA-LINE TO REP-LINE.
+003580     WRITE REP-LINE.
+003590
+003600     MOVE WS-GRAND-TOTAL-DEPOSITO TO WS-TL-DEPOSITO.
+003610     MOVE WS-TOTAL-DEPOSITO-LINE TO REP-LINE.
+003620     WRITE REP-LINE.
+003630
+003640     MOVE WS-GRAND-REJECT-COUNT TO WS-TL-REJECT.
+003650     MOVE WS-TOTAL-REJECT-LINE TO REP-LINE.
+003660     WRITE REP-LINE.
+003670 4000-EXIT.
+003680     EXIT.
+003690******************************************************************
+003700*    9000-TERMINATE - CLOSE FILES
+003710******************************************************************
+003720 9000-TERMINATE.
+003730     CLOSE OUTFILE.
+003740     CLOSE REPFILE.
+003750 9000-EXIT.
+003760     EXIT.
+003770      
+003780 END PROGRAM VLD-SAQ-REL.
