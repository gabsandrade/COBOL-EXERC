@@ -1,39 +1,610 @@
-      ******************************************************************
-      * Author: GABRIELLY ANDRADE
-      * Date:  25/03/2026
-      * Purpose: Practice logical fundamentals
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VLD-SAQ-BANC.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SALDO                PIC 9(6)V99.
-       01 SAQUE                PIC 9(6)V99.
-       01 TAXA                 PIC 9(3)V99.
-       01 TOTAL                PIC 9(6)V99.
-       01 SALDO-FINAL          PIC 9(6)V99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Saldo em conta: "
-            ACCEPT SALDO.
-            DISPLAY "Valor do saque: "
-            ACCEPT SAQUE.
-
-            IF SAQUE <= 0
-                DISPLAY "Valor inv·lido, tente outro."
-            ELSE
-                COMPUTE TOTAL = SAQUE + TAXA
-
-                IF SALDO >= TOTAL
-                    COMPUTE SALDO-FINAL = SALDO - TOTAL
-                    DISPLAY "Saque realizado com sucesso!"
-                    DISPLAY "Saldo final: " SALDO-FINAL
-                ELSE
-                    DISPLAY "Saldo insuficiente."
-                END-IF
-            END-IF
-
-            STOP RUN.
-       END PROGRAM VLD-SAQ-BANC.
+001000******************************************************************
+001010* PROGRAM-ID:   VLD-SAQ-BANC
+001020* AUTHOR:       GABRIELLY ANDRADE
+001030* INSTALLATION: RETAIL BANKING SYSTEMS
+001040* DATE-WRITTEN: 25/03/2026
+001050* DATE-COMPILED:
+001060* PURPOSE:      VALIDATE AND POST BANK ACCOUNT WITHDRAWALS.
+001070* TECTONICS:    COBC
+001080*----------------------------------------------------------------
+001090* MODIFICATION HISTORY
+001100*   DATE        INIT  DESCRIPTION
+001110*   25/03/2026  GA    ORIGINAL VERSION - SINGLE INTERACTIVE
+001120*                     WITHDRAWAL PER RUN.
+001130*   09/08/2026  GA    CONVERTED TO BATCH MODE - PROCESS A
+001140*                     TRANSACTION FILE OF SALDO/SAQUE PAIRS AND
+001150*                     WRITE RESULTS TO AN OUTPUT FILE INSTEAD OF
+001160*                     DISPLAY, SO THE PROGRAM CAN RUN UNATTENDED
+001170*                     AS AN OVERNIGHT JOB.
+001180*   09/08/2026  GA    ADDED THE ACCTMSTR ACCOUNT MASTER FILE.
+001190*                     SALDO NOW COMES FROM THE MASTER RECORD AND
+001200*                     IS REWRITTEN AFTER EACH POSTED WITHDRAWAL
+001210*                     SO BALANCES PERSIST ACROSS RUNS.
+001220*   09/08/2026  GA    ADDED THE FEESCHED FEE SCHEDULE FILE. TAXA
+001230*                     IS NOW LOOKED UP FROM THE CONFIGURED
+001240*                     WITHDRAWAL-AMOUNT BANDS INSTEAD OF BEING
+001250*                     LEFT UNINITIALIZED.
+001260*   09/08/2026  GA    ADDED THE AUDITLOG WITHDRAWAL AUDIT LOG.
+001270*                     EVERY ATTEMPT, SUCCESSFUL OR NOT, IS NOW
+001280*                     APPENDED WITH THE REQUESTED AMOUNT, TOTAL
+001290*                     CHARGED AND OUTCOME MESSAGE.
+001300*   09/08/2026  GA    ADDED THE DAILY WITHDRAWAL LIMIT CHECK.
+001310*                     THE PER-ACCOUNT DAILY-WITHDRAWN ACCUMULATOR
+001320*                     RESETS ON A NEW CALENDAR DAY AND REJECTS A
+001330*                     SAQUE THAT WOULD PUSH THE DAY'S CUMULATIVE
+001340*                     TOTAL PAST ACCT-DAILY-LIMIT.
+001350*   09/08/2026  GA    ADDED CKPTFILE RESTART/CHECKPOINT SUPPORT.
+001360*                     A CHECKPOINT IS APPENDED EVERY
+001370*                     WS-CKPT-INTERVAL TRANSACTIONS; A RESTARTED
+001380*                     RUN SKIPS EVERY TRANSACTION UP TO THE LAST
+001390*                     RECORDED CHECKPOINT SO REPOSTS DO NOT
+001400*                     DOUBLE-CHARGE TAXA.
+001410*   09/08/2026  GA    WIDENED SALDO, SAQUE, TOTAL AND SALDO-FINAL
+001420*                     TO PIC 9(12)V99 FOR HIGH-VALUE CORPORATE
+001430*                     AND BUSINESS ACCOUNTS, AND CARRIED
+001440*                     ACCT-CURRENCY-CODE THROUGH AS MOEDA SO THE
+001450*                     SAME LOGIC SERVES MULTI-CURRENCY ACCOUNTS.
+001460*   09/08/2026  GA    ADDED THE DEPOSITO TRANSACTION TYPE.
+001470*                     TRAN-TYPE NOW SELECTS BETWEEN A WITHDRAWAL
+001480*                     PATH (2400-VALIDATE-AND-POST) AND A NEW
+001490*                     DEPOSIT PATH (2700-VALIDATE-AND-POST-
+001500*                     DEPOSITO) THAT ADDS TO SALDO-FINAL INSTEAD
+001510*                     OF SUBTRACTING TOTAL.
+001520*   09/08/2026  GA    ADDED THE GLEXTRACT GENERAL LEDGER EXTRACT.
+001530*                     EVERY TRANSACTION SUCCESSFULLY POSTED TO
+001540*                     THE ACCOUNT MASTER FILE NOW ALSO WRITES ONE
+001550*                     LINE TO GLEXTRACT WITH THE ACCOUNT, AMOUNT,
+001560*                     FEE, GL ACCOUNT CODE AND POSTING DATE.
+001570*   09/08/2026  GA    OPEN OUTFILE/GLEXTRACT EXTEND ON A RESTART
+001580*                     SO PREVIOUSLY POSTED LINES ARE NOT LOST;
+001590*                     CHECK WS-ACCTMSTR-STATUS ON OPEN;
+001600*                     GUARD THE FEE TABLE'S OCCURS
+001610*                     BOUND; REJECT AN UNRECOGNIZED TRAN-TYPE
+001620*                     INSTEAD OF DEFAULTING IT TO SAQUE; CAPTURE
+001630*                     THE REQUESTED AMOUNT FOR THE AUDIT LOG
+001640*                     BEFORE A REJECTION ZEROES THE OUT- FIELDS;
+001650*                     SHORTENED THE DEPOSITO SUCCESS MESSAGE SO
+001660*                     IT NO LONGER OVERFLOWS OUT-STATUS-MSG.
+001670*   09/08/2026  GA    AN UNRECOGNIZED TRAN-TYPE ON A FOUND
+001680*                     ACCOUNT NOW REPORTS THE ACTUAL BALANCE AND
+001690*                     CURRENCY INSTEAD OF ZEROS/SPACES; CHECK
+001700*                     WS-ACCTMSTR-STATUS AFTER BOTH REWRITES OF
+001710*                     ACCT-MASTER-RECORD, NOT JUST INVALID KEY,
+001720*                     SO A NON-KEY I/O FAILURE NO LONGER POSTS
+001730*                     AS A SUCCESS; CHECKPOINT EVERY TRANSACTION
+001740*                     INSTEAD OF EVERY WS-CKPT-INTERVAL SO A
+001750*                     RESTART NEVER REPROCESSES AN ALREADY-
+001760*                     POSTED TRANSACTION; RENAMED OUT-SAQUE TO
+001770*                     OUT-AMOUNT SINCE IT CARRIES EITHER A
+001780*                     WITHDRAWAL OR A DEPOSIT AMOUNT.
+001790******************************************************************
+001800 IDENTIFICATION DIVISION.
+001810 PROGRAM-ID. VLD-SAQ-BANC.
+001820 AUTHOR. GABRIELLY ANDRADE.
+001830 INSTALLATION. RETAIL BANKING SYSTEMS.
+001840 DATE-WRITTEN. 25/03/2026.
+001850 DATE-COMPILED. 09/08/2026.
+001860******************************************************************
+001870 ENVIRONMENT DIVISION.
+001880 INPUT-OUTPUT SECTION.
+001890 FILE-CONTROL.
+001900     SELECT TRANFILE ASSIGN TO TRANFILE
+001910         ORGANIZATION IS LINE SEQUENTIAL.
+001920      
+001930     SELECT OUTFILE ASSIGN TO OUTFILE
+001940         ORGANIZATION IS LINE SEQUENTIAL.
+001950      
+001960     SELECT ACCTMSTR ASSIGN TO ACCTMSTR
+001970         ORGANIZATION IS INDEXED
+001980         ACCESS MODE IS DYNAMIC
+001990         RECORD KEY IS ACCT-NUMBER
+002000         FILE STATUS IS WS-ACCTMSTR-STATUS.
+002010      
+002020     SELECT FEESCHED ASSIGN TO FEESCHED
+002030         ORGANIZATION IS LINE SEQUENTIAL.
+002040      
+002050     SELECT AUDITLOG ASSIGN TO AUDITLOG
+002060         ORGANIZATION IS LINE SEQUENTIAL.
+002070      
+002080     SELECT CKPTFILE ASSIGN TO CKPTFILE
+002090         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-CKPTFILE-STATUS.
+002110      
+002120     SELECT GLEXTRACT ASSIGN TO GLEXTRACT
+002130         ORGANIZATION IS LINE SEQUENTIAL.
+002140******************************************************************
+002150 DATA DIVISION.
+002160 FILE SECTION.
+002170 FD  TRANFILE
+002180     LABEL RECORDS ARE STANDARD.
+002190     COPY TRANREC.
+002200      
+002210 FD  OUTFILE
+002220     LABEL RECORDS ARE STANDARD.
+002230     COPY OUTREC.
+002240      
+002250 FD  ACCTMSTR
+002260     LABEL RECORDS ARE STANDARD.
+002270     COPY ACCTREC.
+002280      
+002290 FD  FEESCHED
+002300     LABEL RECORDS ARE STANDARD.
+002310     COPY FEETAB.
+002320      
+002330 FD  AUDITLOG
+002340     LABEL RECORDS ARE STANDARD.
+002350     COPY AUDREC.
+002360      
+002370 FD  CKPTFILE
+002380     LABEL RECORDS ARE STANDARD.
+002390     COPY CKPTREC.
+002400      
+002410 FD  GLEXTRACT
+002420     LABEL RECORDS ARE STANDARD.
+002430     COPY GLREC.
+002440      
+002450 WORKING-STORAGE SECTION.
+002460 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+002470     88  WS-EOF-YES                    VALUE "Y".
+002480     88  WS-EOF-NO                     VALUE "N".
+002490      
+002500 77  WS-FEESCHED-EOF-SWITCH  PIC X(01) VALUE "N".
+002510     88  WS-FEESCHED-EOF-YES            VALUE "Y".
+002520     88  WS-FEESCHED-EOF-NO             VALUE "N".
+002530      
+002540 77  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE "N".
+002550     88  WS-CKPT-EOF-YES                VALUE "Y".
+002560     88  WS-CKPT-EOF-NO                 VALUE "N".
+002570      
+002580 77  WS-ACCOUNT-SWITCH       PIC X(01) VALUE "N".
+002590     88  WS-ACCOUNT-FOUND               VALUE "Y".
+002600     88  WS-ACCOUNT-NOT-FOUND           VALUE "N".
+002610      
+002620 77  WS-FEE-SWITCH           PIC X(01) VALUE "N".
+002630     88  WS-FEE-FOUND                   VALUE "Y".
+002640     88  WS-FEE-NOT-FOUND                VALUE "N".
+002650      
+002660 77  WS-DAILY-LIMIT-SWITCH   PIC X(01) VALUE "Y".
+002670     88  WS-DAILY-LIMIT-OK              VALUE "Y".
+002680     88  WS-DAILY-LIMIT-EXCEEDED        VALUE "N".
+002690      
+002700 77  WS-ACCTMSTR-STATUS      PIC X(02) VALUE "00".
+002710 77  WS-CKPTFILE-STATUS      PIC X(02) VALUE "00".
+002720      
+002730 77  WS-FEE-ENTRY-COUNT      PIC 9(04) COMP VALUE ZERO.
+002740      
+002750 77  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+002760 77  WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+002770      
+002780 77  WS-RECORD-COUNT         PIC 9(09) COMP VALUE ZERO.
+002790 77  WS-RESTART-KEY          PIC 9(09) COMP VALUE ZERO.
+002800 77  WS-CKPT-INTERVAL        PIC 9(05) COMP VALUE 1.
+002810 77  WS-CKPT-QUOTIENT        PIC 9(09) COMP VALUE ZERO.
+002820 77  WS-CKPT-REMAINDER       PIC 9(05) COMP VALUE ZERO.
+002830 77  WS-REQUESTED-AMOUNT     PIC 9(12)V99 VALUE ZERO.
+002840      
+002850 01  FEE-SCHEDULE-TABLE.
+002860     05  FEE-SCHEDULE-ENTRY  OCCURS 20 TIMES
+002870                             INDEXED BY FEE-IDX.
+002880         10  FEE-TAB-UPPER-LIMIT     PIC 9(12)V99.
+002890         10  FEE-TAB-AMOUNT          PIC 9(3)V99.
+002900      
+002910 01  SALDO                   PIC 9(12)V99.
+002920 01  SAQUE                   PIC 9(12)V99.
+002930 01  DEPOSITO                PIC 9(12)V99.
+002940 01  TAXA                    PIC 9(3)V99.
+002950 01  TOTAL                   PIC 9(12)V99.
+002960 01  SALDO-FINAL             PIC 9(12)V99.
+002970 01  MOEDA                   PIC X(03).
+002980      
+002990 77  WS-GL-CODE-SAQUE        PIC X(06) VALUE "400100".
+003000 77  WS-GL-CODE-DEPOSITO     PIC X(06) VALUE "200100".
+003010 77  WS-GL-ACCOUNT-CODE      PIC X(06).
+003020******************************************************************
+003030 PROCEDURE DIVISION.
+003040******************************************************************
+003050*    0000-MAINLINE
+003060******************************************************************
+003070 0000-MAINLINE.
+003080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003090     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+003100         UNTIL WS-EOF-YES.
+003110     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003120     STOP RUN.
+003130******************************************************************
+003140*    1000-INITIALIZE - OPEN FILES, LOAD FEE SCHEDULE, CHECK FOR
+003150*                      A RESTART, PRIME READ
+003160******************************************************************
+003170 1000-INITIALIZE.
+003180     OPEN INPUT TRANFILE.
+003190     OPEN I-O ACCTMSTR.
+003200     IF WS-ACCTMSTR-STATUS NOT = "00"
+003210         DISPLAY "ERRO AO ABRIR ACCTMSTR - STATUS "
+003220             WS-ACCTMSTR-STATUS
+003230         STOP RUN
+003240     END-IF.
+003250     OPEN EXTEND AUDITLOG.
+003260     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003270     PERFORM 1100-LOAD-FEE-SCHEDULE THRU 1100-EXIT.
+003280     PERFORM 1200-RESTART-CHECKPOINT THRU 1200-EXIT.
+003290     PERFORM 1300-OPEN-RESULT-FILES THRU 1300-EXIT.
+003300     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003310 1000-EXIT.
+003320     EXIT.
+003330******************************************************************
+003340*    1100-LOAD-FEE-SCHEDULE - READ FEESCHED INTO THE FEE TABLE
+003350******************************************************************
+003360 1100-LOAD-FEE-SCHEDULE.
+003370     OPEN INPUT FEESCHED.
+003380     PERFORM 1110-READ-FEE-RECORD THRU 1110-EXIT.
+003390     PERFORM 1120-BUILD-FEE-ENTRY THRU 1120-EXIT
+003400         UNTIL WS-FEESCHED-EOF-YES.
+003410     CLOSE FEESCHED.
+003420 1100-EXIT.
+003430     EXIT.
+003440******************************************************************
+003450*    1110-READ-FEE-RECORD
+003460******************************************************************
+003470 1110-READ-FEE-RECORD.
+003480     READ FEESCHED
+003490         AT END
+003500             SET WS-FEESCHED-EOF-YES TO TRUE
+003510     END-READ.
+003520 1110-EXIT.
+003530     EXIT.
+003540******************************************************************
+003550*    1120-BUILD-FEE-ENTRY - APPEND ONE BAND TO THE FEE TABLE
+003560******************************************************************
+003570 1120-BUILD-FEE-ENTRY.
+003580     IF WS-FEE-ENTRY-COUNT < 20
+003590         ADD 1 TO WS-FEE-ENTRY-COUNT
+003600         SET FEE-IDX TO WS-FEE-ENTRY-COUNT
+003610         MOVE FEE-REC-UPPER-LIMIT TO
+003620             FEE-TAB-UPPER-LIMIT(FEE-IDX)
+003630         MOVE FEE-REC-AMOUNT TO FEE-TAB-AMOUNT(FEE-IDX)
+003640     ELSE
+003650         DISPLAY "AVISO: TABELA DE TAXAS CHEIA - REGISTRO "
+003660             "IGNORADO"
+003670     END-IF.
+003680     PERFORM 1110-READ-FEE-RECORD THRU 1110-EXIT.
+003690 1120-EXIT.
+003700     EXIT.
+003710******************************************************************
+003720*    1200-RESTART-CHECKPOINT - FIND THE LAST COMMITTED KEY AND
+003730*                              REOPEN CKPTFILE FOR THIS RUN
+003740******************************************************************
+003750 1200-RESTART-CHECKPOINT.
+003760     OPEN INPUT CKPTFILE.
+003770     IF WS-CKPTFILE-STATUS = "00"
+003780         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+003790         PERFORM 1220-SCAN-CHECKPOINTS THRU 1220-EXIT
+003800             UNTIL WS-CKPT-EOF-YES
+003810         CLOSE CKPTFILE
+003820         OPEN EXTEND CKPTFILE
+003830     ELSE
+003840         OPEN OUTPUT CKPTFILE
+003850     END-IF.
+003860 1200-EXIT.
+003870     EXIT.
+003880******************************************************************
+003890*    1210-READ-CHECKPOINT
+003900******************************************************************
+003910 1210-READ-CHECKPOINT.
+003920     READ CKPTFILE
+003930         AT END
+003940             SET WS-CKPT-EOF-YES TO TRUE
+003950     END-READ.
+003960 1210-EXIT.
+003970     EXIT.
+003980******************************************************************
+003990*    1220-SCAN-CHECKPOINTS - KEEP THE HIGHEST KEY SEEN
+004000******************************************************************
+004010 1220-SCAN-CHECKPOINTS.
+004020     MOVE CKPT-LAST-KEY TO WS-RESTART-KEY.
+004030     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT.
+004040 1220-EXIT.
+004050     EXIT.
+004060******************************************************************
+004070*    1300-OPEN-RESULT-FILES - OPEN OUTFILE AND GLEXTRACT EXTEND
+004080*                             ON A RESTART SO PREVIOUSLY POSTED
+004090*                             RESULT AND GL LINES ARE NOT LOST
+004100******************************************************************
+004110 1300-OPEN-RESULT-FILES.
+004120     IF WS-RESTART-KEY > 0
+004130         OPEN EXTEND OUTFILE
+004140         OPEN EXTEND GLEXTRACT
+004150     ELSE
+004160         OPEN OUTPUT OUTFILE
+004170         OPEN OUTPUT GLEXTRACT
+004180     END-IF.
+004190 1300-EXIT.
+004200     EXIT.
+004210******************************************************************
+004220*    2000-PROCESS-TRANSACTIONS - MAIN BATCH LOOP
+004230******************************************************************
+004240 2000-PROCESS-TRANSACTIONS.
+004250     IF WS-RECORD-COUNT > WS-RESTART-KEY
+004260         PERFORM 2200-PROCESS-ONE-TRANSACTION THRU 2200-EXIT
+004270         PERFORM 2600-CHECKPOINT-IF-DUE THRU 2600-EXIT
+004280     END-IF.
+004290     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+004300 2000-EXIT.
+004310     EXIT.
+004320******************************************************************
+004330*    2100-READ-TRANSACTION
+004340******************************************************************
+004350 2100-READ-TRANSACTION.
+004360     READ TRANFILE
+004370         AT END
+004380             SET WS-EOF-YES TO TRUE
+004390         NOT AT END
+004400             ADD 1 TO WS-RECORD-COUNT
+004410     END-READ.
+004420 2100-EXIT.
+004430     EXIT.
+004440******************************************************************
+004450*    2200-PROCESS-ONE-TRANSACTION - VALIDATE AND POST ONE SAQUE
+004460*                                   OR DEPOSITO
+004470******************************************************************
+004480 2200-PROCESS-ONE-TRANSACTION.
+004490     MOVE TRAN-AMOUNT TO WS-REQUESTED-AMOUNT.
+004500     MOVE TRAN-TYPE TO OUT-TRAN-TYPE.
+004510     MOVE SPACES TO OUT-STATUS-MSG.
+004520     PERFORM 2300-READ-ACCOUNT THRU 2300-EXIT.
+004530
+004540     IF WS-ACCOUNT-FOUND
+004550         EVALUATE TRUE
+004560             WHEN TRAN-TYPE-DEPOSITO
+004570                 MOVE TRAN-AMOUNT TO DEPOSITO
+004580                 PERFORM 2700-VALIDATE-AND-POST-DEPOSITO THRU
+004590                     2700-EXIT
+004600             WHEN TRAN-TYPE-SAQUE
+004610                 MOVE TRAN-AMOUNT TO SAQUE
+004620                 PERFORM 2400-VALIDATE-AND-POST THRU 2400-EXIT
+004630             WHEN OTHER
+004640                 MOVE ACCT-NUMBER TO OUT-ACCT-NUMBER
+004650                 MOVE ACCT-BALANCE TO OUT-SALDO OUT-SALDO-FINAL
+004660                 MOVE ACCT-CURRENCY-CODE TO OUT-CURRENCY-CODE
+004670                 MOVE ZERO TO OUT-AMOUNT OUT-TAXA OUT-TOTAL
+004680                 MOVE "Tipo de transacao invalido." TO
+004690                     OUT-STATUS-MSG
+004700         END-EVALUATE
+004710     ELSE
+004720         MOVE TRAN-ACCT-NUMBER TO OUT-ACCT-NUMBER
+004730         MOVE ZERO TO OUT-SALDO OUT-AMOUNT OUT-TAXA OUT-TOTAL
+004740             OUT-SALDO-FINAL
+004750         MOVE SPACES TO OUT-CURRENCY-CODE
+004760         MOVE "Conta nao encontrada." TO OUT-STATUS-MSG
+004770     END-IF
+004780
+004790     WRITE OUT-RECORD.
+004800     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+004810 2200-EXIT.
+004820     EXIT.
+004830******************************************************************
+004840*    2300-READ-ACCOUNT - LOOK UP THE ACCOUNT MASTER RECORD
+004850******************************************************************
+004860 2300-READ-ACCOUNT.
+004870     MOVE TRAN-ACCT-NUMBER TO ACCT-NUMBER.
+004880     READ ACCTMSTR
+004890         INVALID KEY
+004900             SET WS-ACCOUNT-NOT-FOUND TO TRUE
+004910         NOT INVALID KEY
+004920             SET WS-ACCOUNT-FOUND TO TRUE
+004930     END-READ.
+004940 2300-EXIT.
+004950     EXIT.
+004960******************************************************************
+004970*    2400-VALIDATE-AND-POST - APPLY THE SAQUE TO THE ACCOUNT
+004980******************************************************************
+004990 2400-VALIDATE-AND-POST.
+005000     MOVE ACCT-BALANCE TO SALDO.
+005010     MOVE ACCT-CURRENCY-CODE TO MOEDA.
+005020     MOVE ZERO TO TOTAL.
+005030     MOVE ZERO TO TAXA.
+005040     MOVE SALDO TO SALDO-FINAL.
+005050     PERFORM 2450-RESET-DAILY-IF-NEW-DAY THRU 2450-EXIT.
+005060      
+005070     IF SAQUE <= 0
+005080         MOVE "Valor invalido, tente outro." TO OUT-STATUS-MSG
+005090     ELSE
+005100         PERFORM 2500-VALIDATE-DAILY-LIMIT THRU 2500-EXIT
+005110      
+005120         IF WS-DAILY-LIMIT-OK
+005130             PERFORM 4000-COMPUTE-FEE THRU 4000-EXIT
+005140             COMPUTE TOTAL = SAQUE + TAXA
+005150      
+005160             IF SALDO >= TOTAL
+005170                 COMPUTE SALDO-FINAL = SALDO - TOTAL
+005180                 MOVE SALDO-FINAL TO ACCT-BALANCE
+005190                 ADD SAQUE TO ACCT-DAILY-WITHDRAWN
+005200                 MOVE WS-CURRENT-DATE TO ACCT-DAILY-DATE
+005210                 REWRITE ACCT-MASTER-RECORD
+005220                     INVALID KEY
+005230                         MOVE "Erro ao atualizar conta." TO
+005240                             OUT-STATUS-MSG
+005250                     NOT INVALID KEY
+005260                     IF WS-ACCTMSTR-STATUS NOT = "00"
+005270                         MOVE "Erro ao atualizar conta." TO
+005280                             OUT-STATUS-MSG
+005290                     ELSE
+005300                         MOVE "Saque realizado com sucesso!" TO
+005310                             OUT-STATUS-MSG
+005320                         MOVE WS-GL-CODE-SAQUE TO
+005330                             WS-GL-ACCOUNT-CODE
+005340                         PERFORM 6000-WRITE-GL-EXTRACT THRU
+005350                             6000-EXIT
+005360                     END-IF
+005370                 END-REWRITE
+005380             ELSE
+005390                 MOVE "Saldo insuficiente." TO OUT-STATUS-MSG
+005400             END-IF
+005410         ELSE
+005420             MOVE "Limite diario excedido." TO OUT-STATUS-MSG
+005430         END-IF
+005440     END-IF
+005450      
+005460     MOVE ACCT-NUMBER TO OUT-ACCT-NUMBER.
+005470     MOVE SALDO TO OUT-SALDO.
+005480     MOVE MOEDA TO OUT-CURRENCY-CODE.
+005490     MOVE SAQUE TO OUT-AMOUNT.
+005500     MOVE TAXA TO OUT-TAXA.
+005510     MOVE TOTAL TO OUT-TOTAL.
+005520     MOVE SALDO-FINAL TO OUT-SALDO-FINAL.
+005530 2400-EXIT.
+005540     EXIT.
+005550******************************************************************
+005560*    2700-VALIDATE-AND-POST-DEPOSITO - APPLY THE DEPOSITO TO THE
+005570*                                      ACCOUNT
+005580******************************************************************
+005590 2700-VALIDATE-AND-POST-DEPOSITO.
+005600     MOVE ACCT-BALANCE TO SALDO.
+005610     MOVE ACCT-CURRENCY-CODE TO MOEDA.
+005620     MOVE ZERO TO TOTAL.
+005630     MOVE ZERO TO TAXA.
+005640     MOVE SALDO TO SALDO-FINAL.
+005650
+005660     IF DEPOSITO <= 0
+005670         MOVE "Valor invalido, tente outro." TO OUT-STATUS-MSG
+005680     ELSE
+005690         COMPUTE SALDO-FINAL = SALDO + DEPOSITO
+005700         MOVE SALDO-FINAL TO ACCT-BALANCE
+005710         REWRITE ACCT-MASTER-RECORD
+005720             INVALID KEY
+005730                 MOVE "Erro ao atualizar conta." TO
+005740                     OUT-STATUS-MSG
+005750             NOT INVALID KEY
+005760                 IF WS-ACCTMSTR-STATUS NOT = "00"
+005770                     MOVE "Erro ao atualizar conta." TO
+005780                         OUT-STATUS-MSG
+005790                 ELSE
+005800                     MOVE "Deposito realizado com sucesso" TO
+005810                         OUT-STATUS-MSG
+005820                     MOVE WS-GL-CODE-DEPOSITO TO
+005830                         WS-GL-ACCOUNT-CODE
+005840                     PERFORM 6000-WRITE-GL-EXTRACT THRU
+005850                         6000-EXIT
+005860                 END-IF
+005870         END-REWRITE
+005880     END-IF
+005890
+005900     MOVE ACCT-NUMBER TO OUT-ACCT-NUMBER.
+005910     MOVE SALDO TO OUT-SALDO.
+005920     MOVE MOEDA TO OUT-CURRENCY-CODE.
+005930     MOVE DEPOSITO TO OUT-AMOUNT.
+005940     MOVE TAXA TO OUT-TAXA.
+005950     MOVE TOTAL TO OUT-TOTAL.
+005960     MOVE SALDO-FINAL TO OUT-SALDO-FINAL.
+005970 2700-EXIT.
+005980     EXIT.
+005990******************************************************************
+006000*    2450-RESET-DAILY-IF-NEW-DAY - ROLL THE ACCUMULATOR AT
+006010*                                   MIDNIGHT
+006020******************************************************************
+006030 2450-RESET-DAILY-IF-NEW-DAY.
+006040     IF ACCT-DAILY-DATE NOT = WS-CURRENT-DATE
+006050         MOVE ZERO TO ACCT-DAILY-WITHDRAWN
+006060     END-IF.
+006070 2450-EXIT.
+006080     EXIT.
+006090******************************************************************
+006100*    2500-VALIDATE-DAILY-LIMIT - CHECK THE DAY'S CUMULATIVE SAQUE
+006110******************************************************************
+006120 2500-VALIDATE-DAILY-LIMIT.
+006130     SET WS-DAILY-LIMIT-OK TO TRUE.
+006140     IF ACCT-DAILY-WITHDRAWN + SAQUE > ACCT-DAILY-LIMIT
+006150         SET WS-DAILY-LIMIT-EXCEEDED TO TRUE
+006160     END-IF.
+006170 2500-EXIT.
+006180     EXIT.
+006190******************************************************************
+006200*    2600-CHECKPOINT-IF-DUE - WRITE A CHECKPOINT EVERY
+006210*                             WS-CKPT-INTERVAL TRANSACTIONS
+006220******************************************************************
+006230 2600-CHECKPOINT-IF-DUE.
+006240     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+006250         GIVING WS-CKPT-QUOTIENT
+006260         REMAINDER WS-CKPT-REMAINDER.
+006270     IF WS-CKPT-REMAINDER = 0
+006280         PERFORM 2650-WRITE-CHECKPOINT THRU 2650-EXIT
+006290     END-IF.
+006300 2600-EXIT.
+006310     EXIT.
+006320******************************************************************
+006330*    2650-WRITE-CHECKPOINT - APPEND ONE CHECKPOINT RECORD
+006340******************************************************************
+006350 2650-WRITE-CHECKPOINT.
+006360     MOVE WS-RECORD-COUNT TO CKPT-LAST-KEY.
+006370     MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE.
+006380     WRITE CKPT-RECORD.
+006390 2650-EXIT.
+006400     EXIT.
+006410******************************************************************
+006420*    4000-COMPUTE-FEE - LOOK UP TAXA FROM THE FEE SCHEDULE TABLE
+006430******************************************************************
+006440 4000-COMPUTE-FEE.
+006450     MOVE ZERO TO TAXA.
+006460     SET WS-FEE-NOT-FOUND TO TRUE.
+006470     PERFORM 4100-FIND-FEE-TIER THRU 4100-EXIT
+006480         VARYING FEE-IDX FROM 1 BY 1
+006490         UNTIL FEE-IDX > WS-FEE-ENTRY-COUNT
+006500         OR WS-FEE-FOUND.
+006510 4000-EXIT.
+006520     EXIT.
+006530******************************************************************
+006540*    4100-FIND-FEE-TIER - TEST ONE FEE SCHEDULE BAND
+006550******************************************************************
+006560 4100-FIND-FEE-TIER.
+006570     IF SAQUE <= FEE-TAB-UPPER-LIMIT(FEE-IDX)
+006580         MOVE FEE-TAB-AMOUNT(FEE-IDX) TO TAXA
+006590         SET WS-FEE-FOUND TO TRUE
+006600     END-IF.
+006610 4100-EXIT.
+006620     EXIT.
+006630******************************************************************
+006640*    5000-WRITE-AUDIT-RECORD - APPEND ONE AUDIT LOG ENTRY
+006650******************************************************************
+006660 5000-WRITE-AUDIT-RECORD.
+006670     ACCEPT WS-CURRENT-TIME FROM TIME.
+006680     MOVE OUT-ACCT-NUMBER TO AUD-ACCT-NUMBER.
+006690     MOVE OUT-TRAN-TYPE TO AUD-TRAN-TYPE.
+006700     MOVE WS-CURRENT-DATE TO AUD-TS-DATE.
+006710     MOVE WS-CURRENT-TIME(1:6) TO AUD-TS-TIME.
+006720     MOVE WS-REQUESTED-AMOUNT TO AUD-REQUESTED-AMT.
+006730     MOVE OUT-TOTAL TO AUD-TOTAL-CHARGED.
+006740     MOVE OUT-STATUS-MSG TO AUD-OUTCOME-MSG.
+006750     WRITE AUDIT-RECORD.
+006760 5000-EXIT.
+006770     EXIT.
+006780******************************************************************
+006790*    6000-WRITE-GL-EXTRACT - APPEND ONE POSTED-TRANSACTION LINE
+006800*                            TO THE GENERAL LEDGER EXTRACT
+006810******************************************************************
+006820 6000-WRITE-GL-EXTRACT.
+006830     MOVE ACCT-NUMBER TO GL-ACCT-NUMBER.
+006840     IF TRAN-TYPE-DEPOSITO
+006850         MOVE DEPOSITO TO GL-AMOUNT
+006860     ELSE
+006870         MOVE SAQUE TO GL-AMOUNT
+006880     END-IF.
+006890     MOVE TAXA TO GL-FEE.
+006900     MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+006910     MOVE WS-CURRENT-DATE TO GL-POSTING-DATE.
+006920     WRITE GL-EXTRACT-RECORD.
+006930 6000-EXIT.
+006940     EXIT.
+006950******************************************************************
+006960*    9000-TERMINATE - WRITE FINAL CHECKPOINT AND CLOSE FILES
+006970******************************************************************
+006980 9000-TERMINATE.
+006990     PERFORM 2650-WRITE-CHECKPOINT THRU 2650-EXIT.
+007000     CLOSE TRANFILE.
+007010     CLOSE OUTFILE.
+007020     CLOSE ACCTMSTR.
+007030     CLOSE AUDITLOG.
+007040     CLOSE GLEXTRACT.
+007050     CLOSE CKPTFILE.
+007060 9000-EXIT.
+007070     EXIT.
+007080      
+007090 END PROGRAM VLD-SAQ-BANC.
